@@ -0,0 +1,14 @@
+      *================================================================
+      * CGIUTILDATA
+      * Parameter block passed to the CGIUTIL subprogram.  The caller
+      * sets REQUEST-STRING once (the raw POST body) and PARAMETER-NAME
+      * before each CALL "CGIUTIL", and reads back PARAMETER-VALUE /
+      * PARAMETER-STATUS.
+      *================================================================
+       01  REQUEST-PARAMETERS.
+           05  REQUEST-STRING                 PIC X(1024).
+           05  PARAMETER-NAME                 PIC X(32).
+           05  PARAMETER-VALUE                PIC X(256).
+           05  PARAMETER-STATUS               PIC X(01).
+               88  PARAMETER-FOUND                VALUE 'Y'.
+               88  PARAMETER-NOT-FOUND            VALUE 'N'.
