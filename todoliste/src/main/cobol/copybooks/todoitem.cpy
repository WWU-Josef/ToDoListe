@@ -0,0 +1,7 @@
+      *================================================================
+      * TODOITEM
+      * Linkage items TODOLISTE is CALLed with, over and above the
+      * action code in TODOACTIONS.
+      *================================================================
+       01  NEW-TODO-ITEM                      PIC X(35).
+       01  ITEM-TO-DELETE                     PIC 9(5).
