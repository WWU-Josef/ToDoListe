@@ -0,0 +1,18 @@
+      *================================================================
+      * TODOPARMS
+      * Extension area for TODOLISTE linkage parameters that do not
+      * fit the original TODO-ACTION / NEW-TODO-ITEM / ITEM-TO-DELETE
+      * triple.  New fields are appended here as TODOLISTE grows
+      * rather than growing the CALL USING list itself.
+      *================================================================
+       01  TODO-PARMS.
+           05  PARM-PRIORITY                  PIC 9(01).
+           05  PARM-DUE-DATE                  PIC X(08).
+           05  RESULT-CODE                    PIC X(01).
+               88  RESULT-OK                      VALUE '0'.
+               88  RESULT-ERROR                   VALUE '1'.
+           05  RESULT-MESSAGE                 PIC X(60).
+           05  PARM-LIST-NAME                 PIC X(20).
+           05  PARM-SEARCH-KEYWORD            PIC X(35).
+           05  PARM-PAGE-SIZE                 PIC 9(03).
+           05  PARM-PAGE-NUMBER               PIC 9(03).
