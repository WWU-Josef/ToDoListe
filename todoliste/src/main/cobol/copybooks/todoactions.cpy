@@ -0,0 +1,17 @@
+      *================================================================
+      * TODOACTIONS
+      * Action code shared by TODOHANDLER and TODOLISTE.  The CGI
+      * handler sets TODO-ACTION from the "action" form field and
+      * passes it straight through to TODOLISTE, which branches on
+      * the same 88-levels.
+      *================================================================
+       01  TODO-ACTION                        PIC X(14).
+           88  ACTION-SHOW                    VALUE 'show'.
+           88  ACTION-ADD                     VALUE 'add'.
+           88  ACTION-DELETE                  VALUE 'delete'.
+           88  ACTION-DELETEITEM              VALUE 'deleteitem'.
+           88  ACTION-COMPLETE                VALUE 'complete'.
+           88  ACTION-SEARCH                  VALUE 'search'.
+           88  ACTION-EDIT                    VALUE 'edit'.
+           88  ACTION-UNDODELETE              VALUE 'undodelete'.
+           88  ACTION-CLEARCOMPLETED          VALUE 'clearcompleted'.
