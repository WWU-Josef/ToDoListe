@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODORPT.
+
+      *    Standalone batch report over a todolist.txt-style file -
+      *    no browser, no CGI, just the list data.  Run with the list
+      *    name as an optional command-line argument (e.g. "Work");
+      *    blank/omitted means the original shared list, the same
+      *    default TODOLISTE uses when no "list" CGI field is sent.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN TO DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TDLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             05 ITEM-ID PIC 9(5).
+             05 ITEM-CONTENT PIC X(35).
+             05 ITEM-STATUS PIC X(01).
+             05 ITEM-PRIORITY PIC 9(01).
+             05 ITEM-DUE-DATE PIC X(08).
+             05 ITEM-CREATED-DATE PIC X(08).
+             05 ITEM-CREATED-TIME PIC X(06).
+             05 ITEM-MODIFIED-DATE PIC X(08).
+             05 ITEM-MODIFIED-TIME PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TDLIST-FILENAME PIC X(40).
+       01 WS-TDLIST-STATUS PIC 99.
+       01 WS-LIST-NAME PIC X(20).
+       01 WS-EOF PIC X(01) VALUE 'N'.
+           88 AT-EOF VALUE 'Y'.
+       01 WS-TDLIST.
+        05 ITEM-ID PIC 9(5).
+        05 ITEM-CONTENT PIC X(35).
+        05 ITEM-STATUS PIC X(01).
+        05 ITEM-PRIORITY PIC 9(01).
+        05 ITEM-DUE-DATE PIC X(08).
+        05 ITEM-CREATED-DATE PIC X(08).
+        05 ITEM-CREATED-TIME PIC X(06).
+        05 ITEM-MODIFIED-DATE PIC X(08).
+        05 ITEM-MODIFIED-TIME PIC X(06).
+
+       01 WS-TOTAL-COUNT PIC 9(5) VALUE 0.
+       01 WS-PENDING-COUNT PIC 9(5) VALUE 0.
+       01 WS-COMPLETE-COUNT PIC 9(5) VALUE 0.
+       01 WS-PRIORITY-COUNTS.
+           05 WS-PRIORITY-COUNT PIC 9(5) OCCURS 9 VALUE 0.
+       01 WS-PRIORITY-INDEX PIC 9(02).
+       01 WS-OLDEST-AGE-DAYS PIC 9(5) VALUE 0.
+       01 WS-OLDEST-AGE-KNOWN PIC X(01) VALUE 'N'.
+           88 OLDEST-AGE-KNOWN VALUE 'Y'.
+       01 WS-ITEM-AGE-DAYS PIC 9(5).
+       01 WS-TODAY-INTEGER PIC 9(7).
+
+       01 WS-PAGE-NUMBER PIC 9(03) VALUE 0.
+       01 WS-LINE-COUNT PIC 9(03) VALUE 99.
+       01 WS-LINES-PER-PAGE PIC 9(03) VALUE 55.
+
+       01 WS-REPORT-DATE PIC X(08).
+       01 WS-REPORT-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+           PERFORM SET-LIST-FILENAME
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-REPORT-DATE))
+           PERFORM READ-AND-SUMMARIZE-TODOLIST
+           PERFORM PRINT-DETAIL-LINES
+           PERFORM PRINT-SUMMARY
+           GOBACK
+          .
+
+      *    Accepts the list name as the program's first command-line
+      *    argument, the same way TODOLISTE's SET-LIST-FILENAMES
+      *    builds a filename from PARM-LIST-NAME.
+       SET-LIST-FILENAME SECTION.
+           MOVE SPACES TO WS-LIST-NAME
+           ACCEPT WS-LIST-NAME FROM COMMAND-LINE
+           IF WS-LIST-NAME = SPACES
+               MOVE 'todolist' TO WS-LIST-NAME
+           END-IF
+           STRING WS-LIST-NAME DELIMITED BY SPACE
+                  '.txt' DELIMITED BY SIZE
+             INTO WS-TDLIST-FILENAME
+          EXIT.
+
+      *    Single pass over the file: prints the detail line for every
+      *    item as it is read and accumulates the totals used by
+      *    PRINT-SUMMARY, rather than loading the whole file into a
+      *    table the way the CGI side does for sorting/display.
+      *    A list with nothing added to it yet has no TDLIST file on
+      *    disk - status 35 on the OPEN simply means an empty list,
+      *    not a condition worth aborting the report over.
+       READ-AND-SUMMARIZE-TODOLIST SECTION.
+           PERFORM PRINT-REPORT-HEADING
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS NOT = 35
+               PERFORM UNTIL AT-EOF
+                   READ TDLIST INTO WS-TDLIST
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END
+                         PERFORM ACCUMULATE-ITEM-TOTALS
+                   END-READ
+               END-PERFORM
+               CLOSE TDLIST
+           END-IF
+          EXIT.
+
+       ACCUMULATE-ITEM-TOTALS SECTION.
+           ADD 1 TO WS-TOTAL-COUNT
+           IF ITEM-STATUS IN WS-TDLIST = 'C'
+               ADD 1 TO WS-COMPLETE-COUNT
+           ELSE
+               ADD 1 TO WS-PENDING-COUNT
+           END-IF
+           IF ITEM-PRIORITY IN WS-TDLIST > 0
+               MOVE ITEM-PRIORITY IN WS-TDLIST TO WS-PRIORITY-INDEX
+               ADD 1 TO WS-PRIORITY-COUNT (WS-PRIORITY-INDEX)
+           END-IF
+           IF ITEM-CREATED-DATE IN WS-TDLIST IS NUMERIC
+               COMPUTE WS-ITEM-AGE-DAYS = WS-TODAY-INTEGER
+                   - FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                       ITEM-CREATED-DATE IN WS-TDLIST))
+               IF NOT OLDEST-AGE-KNOWN
+                    OR WS-ITEM-AGE-DAYS > WS-OLDEST-AGE-DAYS
+                   MOVE WS-ITEM-AGE-DAYS TO WS-OLDEST-AGE-DAYS
+                   MOVE 'Y' TO WS-OLDEST-AGE-KNOWN
+               END-IF
+           END-IF
+          EXIT.
+
+      *    Re-reads the file for the detail section so the page
+      *    heading/line-count logic below only has to think about one
+      *    pass of output at a time.
+       PRINT-DETAIL-LINES SECTION.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS NOT = 35
+               PERFORM UNTIL AT-EOF
+                   READ TDLIST INTO WS-TDLIST
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END
+                         PERFORM PRINT-DETAIL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TDLIST
+           END-IF
+          EXIT.
+
+       PRINT-DETAIL-LINE SECTION.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM PRINT-REPORT-HEADING
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING ITEM-ID IN WS-TDLIST DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  ITEM-STATUS IN WS-TDLIST DELIMITED BY SIZE
+                  '     ' DELIMITED BY SIZE
+                  ITEM-PRIORITY IN WS-TDLIST DELIMITED BY SIZE
+                  '     ' DELIMITED BY SIZE
+                  ITEM-DUE-DATE IN WS-TDLIST DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  ITEM-CONTENT IN WS-TDLIST DELIMITED BY SIZE
+             INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+          EXIT.
+
+       PRINT-REPORT-HEADING SECTION.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-LINE-COUNT
+           DISPLAY ' '
+           DISPLAY 'TODO LIST REPORT' '  LIST: ' WS-LIST-NAME
+                   '  DATE: ' WS-REPORT-DATE
+                   '  PAGE: ' WS-PAGE-NUMBER
+           DISPLAY 'ID     ST  PRI  DUE DATE  CONTENT'
+           DISPLAY '-----  --  ---  --------  -----------------------'
+          EXIT.
+
+      *    Category counts are left out - the item record carries no
+      *    category field - but the priority breakout below is ready
+      *    for one if ITEM-CONTENT ever grows a category prefix or a
+      *    dedicated field is added.
+       PRINT-SUMMARY SECTION.
+           DISPLAY ' '
+           DISPLAY 'SUMMARY'
+           DISPLAY '  TOTAL ITEMS      : ' WS-TOTAL-COUNT
+           DISPLAY '  PENDING          : ' WS-PENDING-COUNT
+           DISPLAY '  COMPLETED        : ' WS-COMPLETE-COUNT
+           IF OLDEST-AGE-KNOWN
+               DISPLAY '  OLDEST ITEM AGE  : ' WS-OLDEST-AGE-DAYS
+                       ' DAYS'
+           ELSE
+               DISPLAY '  OLDEST ITEM AGE  : UNKNOWN'
+           END-IF
+           PERFORM VARYING WS-PRIORITY-INDEX FROM 1 BY 1
+                     UNTIL WS-PRIORITY-INDEX > 9
+               IF WS-PRIORITY-COUNT (WS-PRIORITY-INDEX) > 0
+                   DISPLAY '  PRIORITY ' WS-PRIORITY-INDEX
+                           '        : '
+                           WS-PRIORITY-COUNT (WS-PRIORITY-INDEX)
+               END-IF
+           END-PERFORM
+          EXIT.
+
+       END PROGRAM TODORPT.
