@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PAIR                   PIC X(300).
+       01 WS-NAME                   PIC X(32).
+       01 WS-VALUE-RAW              PIC X(256).
+       01 WS-PTR                    PIC 9(4) COMP.
+       01 WS-I                      PIC 9(4) COMP.
+       01 WS-HEX-I                  PIC 9(4) COMP.
+       01 WS-OUT-POS                PIC 9(4) COMP.
+       01 WS-HEX-PAIR               PIC X(2).
+       01 WS-HEX-VAL                PIC 9(3).
+       01 WS-CURRENT-CHAR           PIC X(1).
+
+       LINKAGE SECTION.
+        COPY cgiutildata.
+
+       PROCEDURE DIVISION USING REQUEST-PARAMETERS.
+           MOVE SPACES TO PARAMETER-VALUE
+           SET PARAMETER-NOT-FOUND TO TRUE
+           MOVE 1 TO WS-PTR
+           PERFORM UNTIL WS-PTR > LENGTH OF REQUEST-STRING
+                     OR PARAMETER-FOUND
+               MOVE SPACES TO WS-PAIR
+               UNSTRING REQUEST-STRING DELIMITED BY '&'
+                   INTO WS-PAIR
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               PERFORM CHECK-ONE-PARAMETER
+           END-PERFORM
+           GOBACK
+          .
+
+       CHECK-ONE-PARAMETER SECTION.
+           MOVE SPACES TO WS-NAME WS-VALUE-RAW
+           UNSTRING WS-PAIR DELIMITED BY '='
+               INTO WS-NAME WS-VALUE-RAW
+           END-UNSTRING
+           IF WS-NAME = PARAMETER-NAME
+               PERFORM URL-DECODE-VALUE
+               SET PARAMETER-FOUND TO TRUE
+           END-IF
+           EXIT.
+
+       URL-DECODE-VALUE SECTION.
+           MOVE SPACES TO PARAMETER-VALUE
+           MOVE 1 TO WS-OUT-POS
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > LENGTH OF WS-VALUE-RAW
+               MOVE WS-VALUE-RAW(WS-I:1) TO WS-CURRENT-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CURRENT-CHAR = '+'
+                       MOVE SPACE TO PARAMETER-VALUE(WS-OUT-POS:1)
+                       ADD 1 TO WS-OUT-POS
+                   WHEN WS-CURRENT-CHAR = '%'
+                         AND WS-I < LENGTH OF WS-VALUE-RAW - 1
+                       MOVE WS-VALUE-RAW(WS-I + 1:2) TO WS-HEX-PAIR
+                       PERFORM HEX-PAIR-TO-CHAR
+                       MOVE WS-CURRENT-CHAR
+                         TO PARAMETER-VALUE(WS-OUT-POS:1)
+                       ADD 1 TO WS-OUT-POS
+                       ADD 2 TO WS-I
+                   WHEN OTHER
+                       MOVE WS-CURRENT-CHAR
+                         TO PARAMETER-VALUE(WS-OUT-POS:1)
+                       ADD 1 TO WS-OUT-POS
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       HEX-PAIR-TO-CHAR SECTION.
+           MOVE 0 TO WS-HEX-VAL
+           PERFORM VARYING WS-HEX-I FROM 1 BY 1 UNTIL WS-HEX-I > 2
+               MULTIPLY 16 BY WS-HEX-VAL
+               EVALUATE WS-HEX-PAIR(WS-HEX-I:1)
+                   WHEN '0' THRU '9'
+                       ADD FUNCTION NUMVAL(WS-HEX-PAIR(WS-HEX-I:1))
+                         TO WS-HEX-VAL
+                   WHEN 'A' THRU 'F'
+                       COMPUTE WS-HEX-VAL = WS-HEX-VAL
+                         + FUNCTION ORD(WS-HEX-PAIR(WS-HEX-I:1))
+                         - FUNCTION ORD('A') + 10
+                   WHEN 'a' THRU 'f'
+                       COMPUTE WS-HEX-VAL = WS-HEX-VAL
+                         + FUNCTION ORD(WS-HEX-PAIR(WS-HEX-I:1))
+                         - FUNCTION ORD('a') + 10
+               END-EVALUATE
+           END-PERFORM
+           MOVE FUNCTION CHAR(WS-HEX-VAL + 1) TO WS-CURRENT-CHAR
+           EXIT.
+
+       END PROGRAM CGIUTIL.
