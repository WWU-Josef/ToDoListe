@@ -4,89 +4,389 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT TDLIST ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT TDLIST ASSIGN TO DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ARCHIVE-STATUS.
+         SELECT COUNTER-FILE ASSIGN TO DYNAMIC WS-COUNTER-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-COUNTER-STATUS.
+         SELECT LOCK-FILE ASSIGN TO DYNAMIC WS-LOCK-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-LOCK-STATUS.
+         SELECT UNDO-FILE ASSIGN TO DYNAMIC WS-UNDO-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-UNDO-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD TDLIST.
           01 TDLIST-FILE.
              05 ITEM-ID PIC 9(5).
              05 ITEM-CONTENT PIC X(35).
+             05 ITEM-STATUS PIC X(01).
+             05 ITEM-PRIORITY PIC 9(01).
+             05 ITEM-DUE-DATE PIC X(08).
+             05 ITEM-CREATED-DATE PIC X(08).
+             05 ITEM-CREATED-TIME PIC X(06).
+             05 ITEM-MODIFIED-DATE PIC X(08).
+             05 ITEM-MODIFIED-TIME PIC X(06).
+          FD ARCHIVE-FILE.
+          01 ARCHIVE-RECORD.
+             05 ITEM-ID PIC 9(5).
+             05 ITEM-CONTENT PIC X(35).
+             05 ITEM-STATUS PIC X(01).
+             05 ITEM-PRIORITY PIC 9(01).
+             05 ITEM-DUE-DATE PIC X(08).
+             05 ITEM-CREATED-DATE PIC X(08).
+             05 ITEM-CREATED-TIME PIC X(06).
+             05 ITEM-MODIFIED-DATE PIC X(08).
+             05 ITEM-MODIFIED-TIME PIC X(06).
+          FD COUNTER-FILE.
+          01 COUNTER-RECORD PIC 9(05).
+          FD LOCK-FILE.
+          01 LOCK-RECORD PIC X(01).
+          FD UNDO-FILE.
+          01 UNDO-RECORD.
+             05 ITEM-ID PIC 9(5).
+             05 ITEM-CONTENT PIC X(35).
+             05 ITEM-STATUS PIC X(01).
+             05 ITEM-PRIORITY PIC 9(01).
+             05 ITEM-DUE-DATE PIC X(08).
+             05 ITEM-CREATED-DATE PIC X(08).
+             05 ITEM-CREATED-TIME PIC X(06).
+             05 ITEM-MODIFIED-DATE PIC X(08).
+             05 ITEM-MODIFIED-TIME PIC X(06).
        WORKING-STORAGE SECTION.
        01 TEMP-FIELDS.
         05  NUMBER-OF-TODOS         PIC 9(5) VALUE 0.
            88 LIST-IS-EMPTY VALUE ZERO.
         05  COUNTER                 PIC 9(5).
         05  TODOLISTE.
-            07  TODO-ITEM PIC X(35) OCCURS 999.
+            07  TODO-ITEM OCCURS 999.
+                10 ITEM-ID PIC 9(5).
+                10 ITEM-CONTENT PIC X(35).
+                10 ITEM-STATUS PIC X(01).
+                   88 ITEM-PENDING VALUE 'P'.
+                   88 ITEM-COMPLETE VALUE 'C'.
+                10 ITEM-PRIORITY PIC 9(01).
+                10 ITEM-DUE-DATE PIC X(08).
+                10 ITEM-CREATED-DATE PIC X(08).
+                10 ITEM-CREATED-TIME PIC X(06).
+                10 ITEM-MODIFIED-DATE PIC X(08).
+                10 ITEM-MODIFIED-TIME PIC X(06).
        01 WS-EOF PIC A(1).
        01 WS-TDLIST.
         05 ITEM-ID PIC X(5).
         05 ITEM-CONTENT PIC X(35).
+        05 ITEM-STATUS PIC X(01).
+        05 ITEM-PRIORITY PIC X(01).
+        05 ITEM-DUE-DATE PIC X(08).
+        05 ITEM-CREATED-DATE PIC X(08).
+        05 ITEM-CREATED-TIME PIC X(06).
+        05 ITEM-MODIFIED-DATE PIC X(08).
+        05 ITEM-MODIFIED-TIME PIC X(06).
        01 WS-POSITION PIC 9(5).
+       01 WS-TODAY PIC X(08).
+       01 WS-NOW-TIME PIC X(06).
+       01 WS-ARCHIVE-FILENAME PIC X(45).
+       01 WS-ARCHIVE-STATUS PIC 99.
+       01 WS-TDLIST-STATUS PIC 99.
+       01 WS-COUNTER-STATUS PIC 99.
+       01 WS-NEXT-ID PIC 9(5) VALUE 0.
+       01 WS-SEARCH-INDEX PIC 9(5).
+       01 WS-MATCH-INDEX PIC 9(5) VALUE 0.
+       01 WS-SORT-SWAPPED PIC X(01).
+           88 WS-SORT-DONE VALUE 'Y'.
+       01 WS-SORT-HOLD.
+           05 WS-SORT-HOLD-ID PIC 9(5).
+           05 WS-SORT-HOLD-CONTENT PIC X(35).
+           05 WS-SORT-HOLD-STATUS PIC X(01).
+           05 WS-SORT-HOLD-PRIORITY PIC 9(01).
+           05 WS-SORT-HOLD-DUE-DATE PIC X(08).
+           05 WS-SORT-HOLD-CREATED-DATE PIC X(08).
+           05 WS-SORT-HOLD-CREATED-TIME PIC X(06).
+           05 WS-SORT-HOLD-MODIFIED-DATE PIC X(08).
+           05 WS-SORT-HOLD-MODIFIED-TIME PIC X(06).
+       01 WS-LOCK-STATUS PIC 99.
+       01 WS-LOCK-FILENAME PIC X(40).
+       01 WS-LOCK-TRIES PIC 9(02).
+       01 WS-LIST-NAME PIC X(20).
+       01 WS-TDLIST-FILENAME PIC X(40).
+       01 WS-COUNTER-FILENAME PIC X(40).
+       01 WS-UNDO-FILENAME PIC X(40).
+       01 WS-UNDO-STATUS PIC 99.
+       01 WS-KEYWORD-LEN PIC 9(02).
+       01 WS-SCAN-POS PIC 9(02).
+       01 WS-LAST-SCAN-POS PIC 9(02).
+       01 WS-KEYWORD-FOUND PIC X(01).
+           88 KEYWORD-FOUND VALUE 'Y'.
+       01 WS-LOCK-ACQUIRED PIC X(01) VALUE 'N'.
+           88 LOCK-ACQUIRED VALUE 'Y'.
+       01 WS-SLEEP-SECONDS PIC 9(4) COMP VALUE 1.
+       01 WS-AGE-DAYS PIC 9(5).
+       01 WS-AGE-DAYS-ED PIC ZZZZ9.
+       01 WS-AGE-TEXT PIC X(14).
+       01 WS-SHOWN-COUNT PIC 9(5).
+       01 WS-PAGE-START PIC 9(7).
+       01 WS-PAGE-END PIC 9(7).
+       01 WS-ESCAPED-CONTENT PIC X(210).
+       01 WS-ESC-POS PIC 9(03).
+       01 WS-ESC-PTR PIC 9(03).
+       01 WS-ESC-CHAR PIC X(01).
+       01 WS-ESC-LEN PIC 9(03).
        LINKAGE SECTION.
         COPY TODOACTIONS.
         COPY TODOITEM.
+        COPY TODOPARMS.
        PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM
-         ITEM-TO-DELETE.
+             ITEM-TO-DELETE TODO-PARMS.
+           SET RESULT-OK TO TRUE
+           MOVE SPACES TO RESULT-MESSAGE
+           PERFORM SET-LIST-FILENAMES
            EVALUATE TRUE
-           WHEN ACTION-SHOW
+           WHEN ACTION-SHOW OR ACTION-SEARCH
               PERFORM READ-TODOLIST-FROM-FILE
-           WHEN ACTION-ADD
-              PERFORM ADD-NEW-TODO-ITEM
-           WHEN ACTION-DELETE
-              PERFORM CLEAR-LIST
-           WHEN ACTION-DELETEITEM
-              PERFORM DELETE-ITEM
+              PERFORM SORT-TODOLIST
+              PERFORM DISPLAY-TODOLIST
+           WHEN ACTION-ADD OR ACTION-DELETE
+                 OR ACTION-DELETEITEM OR ACTION-COMPLETE
+                 OR ACTION-EDIT OR ACTION-UNDODELETE
+                 OR ACTION-CLEARCOMPLETED
+              PERFORM ACQUIRE-LOCK
+              IF LOCK-ACQUIRED
+                 EVALUATE TRUE
+                 WHEN ACTION-ADD
+                    PERFORM ADD-NEW-TODO-ITEM
+                 WHEN ACTION-DELETE
+                    PERFORM CLEAR-LIST
+                 WHEN ACTION-DELETEITEM
+                    PERFORM DELETE-ITEM
+                 WHEN ACTION-COMPLETE
+                    PERFORM COMPLETE-ITEM
+                 WHEN ACTION-EDIT
+                    PERFORM EDIT-ITEM
+                 WHEN ACTION-UNDODELETE
+                    PERFORM UNDO-DELETE
+                 WHEN ACTION-CLEARCOMPLETED
+                    PERFORM CLEAR-COMPLETED-ITEMS
+                 END-EVALUATE
+                 IF RESULT-OK
+                    PERFORM SORT-TODOLIST
+                    PERFORM DISPLAY-TODOLIST
+                 END-IF
+                 PERFORM RELEASE-LOCK
+              ELSE
+                 SET RESULT-ERROR TO TRUE
+                 MOVE 'List is busy - please try again'
+                   TO RESULT-MESSAGE
+              END-IF
            END-EVALUATE
            GOBACK
           .
 
+      *    The CGI program runs once per request with no server
+      *    process to coordinate overlapping requests, so mutual
+      *    exclusion on TDLIST is done with a lock file whose mere
+      *    existence means "someone else is writing" - ACQUIRE-LOCK
+      *    retries a bounded number of times with a short pause
+      *    between tries rather than waiting forever.
+       ACQUIRE-LOCK SECTION.
+           MOVE 'N' TO WS-LOCK-ACQUIRED
+           PERFORM VARYING WS-LOCK-TRIES FROM 1 BY 1
+                     UNTIL WS-LOCK-TRIES > 20 OR LOCK-ACQUIRED
+               OPEN INPUT LOCK-FILE
+               IF WS-LOCK-STATUS = 35
+                   CLOSE LOCK-FILE
+                   OPEN OUTPUT LOCK-FILE
+                   MOVE 'L' TO LOCK-RECORD
+                   WRITE LOCK-RECORD
+                   CLOSE LOCK-FILE
+                   MOVE 'Y' TO WS-LOCK-ACQUIRED
+               ELSE
+                   CLOSE LOCK-FILE
+                   CALL 'C$SLEEP' USING WS-SLEEP-SECONDS
+               END-IF
+           END-PERFORM
+          EXIT.
+
+       RELEASE-LOCK SECTION.
+           CALL 'CBL_DELETE_FILE' USING WS-LOCK-FILENAME
+          EXIT.
+
+      *    Every file TODOLISTE touches is named from the list the
+      *    caller asked for (PARM-LIST-NAME, defaulting to 'todolist'
+      *    when blank, as callers that predate multi-list support
+      *    leave it), so each named list gets its own data, counter
+      *    and lock files instead of sharing one.
+       SET-LIST-FILENAMES SECTION.
+           MOVE PARM-LIST-NAME TO WS-LIST-NAME
+           IF WS-LIST-NAME = SPACES
+               MOVE 'todolist' TO WS-LIST-NAME
+           END-IF
+           STRING WS-LIST-NAME DELIMITED BY SPACE
+                  '.txt' DELIMITED BY SIZE
+             INTO WS-TDLIST-FILENAME
+           STRING WS-LIST-NAME DELIMITED BY SPACE
+                  '.ctr' DELIMITED BY SIZE
+             INTO WS-COUNTER-FILENAME
+           STRING WS-LIST-NAME DELIMITED BY SPACE
+                  '.lck' DELIMITED BY SIZE
+             INTO WS-LOCK-FILENAME
+           STRING WS-LIST-NAME DELIMITED BY SPACE
+                  '.undo' DELIMITED BY SIZE
+             INTO WS-UNDO-FILENAME
+          EXIT.
+
        ADD-NEW-TODO-ITEM SECTION.
+           SET RESULT-OK TO TRUE
+           MOVE SPACES TO RESULT-MESSAGE
            PERFORM READ-TODOLIST-FROM-FILE
-           ADD 1 TO NUMBER-OF-TODOS
-           MOVE NEW-TODO-ITEM
-             TO TODO-ITEM (NUMBER-OF-TODOS)
 
-           MOVE NUMBER-OF-TODOS
-             TO ITEM-ID IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-             TO ITEM-CONTENT IN WS-TDLIST
+           IF NUMBER-OF-TODOS NOT < 999
+               SET RESULT-ERROR TO TRUE
+               MOVE 'List is full - cannot add another item'
+                 TO RESULT-MESSAGE
+           ELSE
+               PERFORM GET-NEXT-ITEM-ID
+               ADD 1 TO NUMBER-OF-TODOS
 
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
-           CLOSE TDLIST
+               IF PARM-PRIORITY = ZERO
+                   MOVE 5 TO PARM-PRIORITY
+               END-IF
+      *        An unset PARM-DUE-DATE is left as SPACES here and
+      *        written to disk that way - '99999999' is a sort-only
+      *        convention NORMALIZE-SORT-KEYS applies to the in-memory
+      *        table, not a real due date, so it must never be
+      *        persisted as one.
+
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               ACCEPT WS-NOW-TIME FROM TIME
+
+               MOVE NUMBER-OF-TODOS TO COUNTER
+               MOVE WS-NEXT-ID TO ITEM-ID IN TODO-ITEM (COUNTER)
+               MOVE 'P' TO ITEM-STATUS IN TODO-ITEM (COUNTER)
+               MOVE PARM-PRIORITY
+                 TO ITEM-PRIORITY IN TODO-ITEM (COUNTER)
+               MOVE PARM-DUE-DATE
+                 TO ITEM-DUE-DATE IN TODO-ITEM (COUNTER)
+               MOVE NEW-TODO-ITEM
+                 TO ITEM-CONTENT IN TODO-ITEM (COUNTER)
+               MOVE WS-TODAY
+                 TO ITEM-CREATED-DATE IN TODO-ITEM (COUNTER)
+               MOVE WS-NOW-TIME
+                 TO ITEM-CREATED-TIME IN TODO-ITEM (COUNTER)
+               MOVE WS-TODAY
+                 TO ITEM-MODIFIED-DATE IN TODO-ITEM (COUNTER)
+               MOVE WS-NOW-TIME
+                 TO ITEM-MODIFIED-TIME IN TODO-ITEM (COUNTER)
+
+               MOVE WS-NEXT-ID
+                 TO ITEM-ID IN WS-TDLIST
+               MOVE 'P' TO ITEM-STATUS IN WS-TDLIST
+               MOVE PARM-PRIORITY TO ITEM-PRIORITY IN WS-TDLIST
+               MOVE PARM-DUE-DATE TO ITEM-DUE-DATE IN WS-TDLIST
+               MOVE NEW-TODO-ITEM
+                 TO ITEM-CONTENT IN WS-TDLIST
+               MOVE WS-TODAY TO ITEM-CREATED-DATE IN WS-TDLIST
+               MOVE WS-NOW-TIME TO ITEM-CREATED-TIME IN WS-TDLIST
+               MOVE WS-TODAY TO ITEM-MODIFIED-DATE IN WS-TDLIST
+               MOVE WS-NOW-TIME TO ITEM-MODIFIED-TIME IN WS-TDLIST
+
+               OPEN EXTEND TDLIST
+               IF WS-TDLIST-STATUS = 35
+                   CLOSE TDLIST
+                   OPEN OUTPUT TDLIST
+               END-IF
+               WRITE TDLIST-FILE FROM WS-TDLIST
+               CLOSE TDLIST
+           END-IF
 
            EXIT.
 
+      *    Item identity is assigned once here from a persistent
+      *    running counter kept in its own small file, rather than
+      *    derived from NUMBER-OF-TODOS (the current row count), so
+      *    an id stays valid even after other items above it have
+      *    been deleted and the row count has shrunk.
+       GET-NEXT-ITEM-ID SECTION.
+           MOVE 0 TO WS-NEXT-ID
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-STATUS < 10
+               READ COUNTER-FILE INTO WS-NEXT-ID
+               CLOSE COUNTER-FILE
+           END-IF
+           ADD 1 TO WS-NEXT-ID
+           OPEN OUTPUT COUNTER-FILE
+           WRITE COUNTER-RECORD FROM WS-NEXT-ID
+           CLOSE COUNTER-FILE
+          EXIT.
+
+      *    Copies the current list out to a dated archive file before
+      *    the truncate below, so a mis-click on "clear" does not
+      *    destroy the whole list with no way to recover it.
+      *    OPEN EXTEND appends to today's archive file instead of
+      *    truncating it, so a second archive event the same day (a
+      *    later CLEAR-LIST, or ACTION-CLEARCOMPLETED writing to the
+      *    same daily filename below) adds to what is already there
+      *    instead of wiping it out.
+       ARCHIVE-LIST SECTION.
+           PERFORM READ-TODOLIST-FROM-FILE
+           IF NOT LIST-IS-EMPTY
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               STRING WS-LIST-NAME DELIMITED BY SPACE
+                      '-archive-' DELIMITED BY SIZE
+                      WS-TODAY DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILENAME
+               OPEN EXTEND ARCHIVE-FILE
+               IF WS-ARCHIVE-STATUS = 35
+                   CLOSE ARCHIVE-FILE
+                   OPEN OUTPUT ARCHIVE-FILE
+               END-IF
+               MOVE 0 TO COUNTER
+               PERFORM NUMBER-OF-TODOS TIMES
+                   ADD 1 TO COUNTER
+                   WRITE ARCHIVE-RECORD FROM TODO-ITEM(COUNTER)
+               END-PERFORM
+               CLOSE ARCHIVE-FILE
+           END-IF
+          EXIT.
+
        CLEAR-LIST SECTION.
+          PERFORM ARCHIVE-LIST
           OPEN OUTPUT TDLIST
           CLOSE TDLIST
+          MOVE 0 TO NUMBER-OF-TODOS
           EXIT.
 
-       DISPLAY-ITEM SECTION.
-          DISPLAY "<li onClick='javascript:elementTest()'"
-           " id='" WS-POSITION
-           "'>" 
-           ITEM-CONTENT IN WS-TDLIST 
-      *    "<input value='test' type='button'>"
-           "</li>"
-          EXIT.
-
-       DELETE-ITEM SECTION.
+      *    ACTION-CLEARCOMPLETED keeps pending items in place instead
+      *    of emptying the whole list the way ACTION-DELETE/CLEAR-LIST
+      *    does - completed rows are archived the same way CLEAR-LIST
+      *    archives everything, then the in-memory table is compacted
+      *    to just the rows that are not marked 'C' and TDLIST is
+      *    rewritten from that, the same shift-then-rewrite shape
+      *    DELETE-ITEM uses for a single row. Compares ITEM-STATUS
+      *    against 'C' directly rather than via the ITEM-PENDING
+      *    88-level, the same way DISPLAY-ITEM does, so a row whose
+      *    status is blank (a pre-request-000 legacy row) is kept
+      *    instead of being silently dropped as neither pending nor
+      *    complete.
+       CLEAR-COMPLETED-ITEMS SECTION.
            PERFORM READ-TODOLIST-FROM-FILE
-           DISPLAY ITEM-TO-DELETE UPON SYSERR
-           ADD 1 TO ITEM-TO-DELETE
-           PERFORM WITH TEST AFTER
-             VARYING COUNTER FROM ITEM-TO-DELETE BY 1 UNTIL
-                  COUNTER = NUMBER-OF-TODOS
-                MOVE TODO-ITEM(COUNTER)
-                  TO TODO-ITEM(COUNTER - 1)
+           PERFORM ARCHIVE-COMPLETED-ITEMS
+           MOVE 0 TO WS-SHOWN-COUNT
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                     UNTIL COUNTER > NUMBER-OF-TODOS
+               IF ITEM-STATUS IN TODO-ITEM (COUNTER) NOT = 'C'
+                   ADD 1 TO WS-SHOWN-COUNT
+                   MOVE TODO-ITEM (COUNTER)
+                     TO TODO-ITEM (WS-SHOWN-COUNT)
+               END-IF
            END-PERFORM
+           MOVE WS-SHOWN-COUNT TO NUMBER-OF-TODOS
            OPEN OUTPUT TDLIST
-           SUBTRACT 1 FROM NUMBER-OF-TODOS GIVING NUMBER-OF-TODOS
            MOVE 0 TO COUNTER
            PERFORM NUMBER-OF-TODOS TIMES
                ADD 1 TO COUNTER
@@ -95,21 +395,445 @@
            CLOSE TDLIST
           EXIT.
 
+      *    Writes only the completed rows to the archive, the same
+      *    day-stamped filename ARCHIVE-LIST uses (OPEN EXTEND, so it
+      *    adds to rather than replaces whatever ARCHIVE-LIST or an
+      *    earlier clear-completed already wrote there today), so
+      *    "clear completed" does not lose data the way a plain file
+      *    delete would. Skips the archive write entirely when there
+      *    is nothing completed to archive, mirroring ARCHIVE-LIST's
+      *    own NOT LIST-IS-EMPTY guard.
+       ARCHIVE-COMPLETED-ITEMS SECTION.
+           MOVE 0 TO WS-SHOWN-COUNT
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                     UNTIL COUNTER > NUMBER-OF-TODOS
+               IF ITEM-STATUS IN TODO-ITEM (COUNTER) = 'C'
+                   ADD 1 TO WS-SHOWN-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-SHOWN-COUNT > 0
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               STRING WS-LIST-NAME DELIMITED BY SPACE
+                      '-archive-' DELIMITED BY SIZE
+                      WS-TODAY DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILENAME
+               OPEN EXTEND ARCHIVE-FILE
+               IF WS-ARCHIVE-STATUS = 35
+                   CLOSE ARCHIVE-FILE
+                   OPEN OUTPUT ARCHIVE-FILE
+               END-IF
+               PERFORM VARYING COUNTER FROM 1 BY 1
+                         UNTIL COUNTER > NUMBER-OF-TODOS
+                   IF ITEM-STATUS IN TODO-ITEM (COUNTER) = 'C'
+                       WRITE ARCHIVE-RECORD FROM TODO-ITEM(COUNTER)
+                   END-IF
+               END-PERFORM
+               CLOSE ARCHIVE-FILE
+           END-IF
+          EXIT.
+
+       DISPLAY-ITEM SECTION.
+          PERFORM COMPUTE-ITEM-AGE
+          PERFORM ESCAPE-ITEM-CONTENT
+          IF ITEM-STATUS IN WS-TDLIST = 'C'
+             DISPLAY "<li class='completed'"
+              " onClick='javascript:elementTest()'"
+              " id='" WS-POSITION
+              "'><del>"
+              WS-ESCAPED-CONTENT(1:WS-ESC-LEN)
+              "</del>" WS-AGE-TEXT "</li>"
+          ELSE
+             IF ITEM-DUE-DATE IN WS-TDLIST IS NUMERIC
+                AND ITEM-DUE-DATE IN WS-TDLIST NOT = '99999999'
+                AND ITEM-DUE-DATE IN WS-TDLIST < WS-TODAY
+                DISPLAY "<li class='overdue'"
+                 " onClick='javascript:elementTest()'"
+                 " id='" WS-POSITION
+                 "'>"
+                 WS-ESCAPED-CONTENT(1:WS-ESC-LEN)
+                 WS-AGE-TEXT "</li>"
+             ELSE
+                DISPLAY "<li onClick='javascript:elementTest()'"
+                 " id='" WS-POSITION
+                 "'>"
+                 WS-ESCAPED-CONTENT(1:WS-ESC-LEN)
+      *       "<input value='test' type='button'>"
+                 WS-AGE-TEXT "</li>"
+             END-IF
+          END-IF
+          EXIT.
+
+      *    ITEM-CONTENT comes straight from a CGI POST body
+      *    (U00-PARSE-WEBINPUT hands TODOHANDLER's raw bytes through
+      *    CGIUTIL with no escaping at either end) and is echoed back
+      *    here between <li> tags, so it is HTML-escaped on the way
+      *    out rather than trusted - a stray '<' or '"' in someone's
+      *    todo text can no longer break the markup or inject a
+      *    script tag into the page every other browser loads it in.
+       ESCAPE-ITEM-CONTENT SECTION.
+           MOVE SPACES TO WS-ESCAPED-CONTENT
+           MOVE 1 TO WS-ESC-PTR
+           PERFORM VARYING WS-ESC-POS FROM 1 BY 1
+                     UNTIL WS-ESC-POS > 35
+               MOVE ITEM-CONTENT IN WS-TDLIST(WS-ESC-POS:1)
+                 TO WS-ESC-CHAR
+               EVALUATE WS-ESC-CHAR
+               WHEN '&'
+                   STRING '&amp;' DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               WHEN '<'
+                   STRING '&lt;' DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               WHEN '>'
+                   STRING '&gt;' DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               WHEN '"'
+                   STRING '&quot;' DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               WHEN "'"
+                   STRING '&#39;' DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               WHEN OTHER
+                   STRING WS-ESC-CHAR DELIMITED BY SIZE
+                     INTO WS-ESCAPED-CONTENT
+                     WITH POINTER WS-ESC-PTR
+               END-EVALUATE
+           END-PERFORM
+           COMPUTE WS-ESC-LEN = WS-ESC-PTR - 1
+           PERFORM VARYING WS-ESC-LEN FROM WS-ESC-LEN BY -1
+                     UNTIL WS-ESC-LEN = 0
+                            OR WS-ESCAPED-CONTENT(WS-ESC-LEN:1)
+                                 NOT = SPACE
+           END-PERFORM
+           IF WS-ESC-LEN = 0
+               MOVE 1 TO WS-ESC-LEN
+           END-IF
+          EXIT.
+
+      *    Builds a short "(Nd old)" suffix from ITEM-CREATED-DATE for
+      *    DISPLAY-ITEM, so the list can show age without a browser
+      *    round trip to the report program. Rows written before this
+      *    field existed read back as spaces (the line was shorter
+      *    than today's record), so age is simply omitted for those.
+       COMPUTE-ITEM-AGE SECTION.
+           MOVE SPACES TO WS-AGE-TEXT
+           IF ITEM-CREATED-DATE IN WS-TDLIST IS NUMERIC
+               COMPUTE WS-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-TODAY))
+                   - FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                       ITEM-CREATED-DATE IN WS-TDLIST))
+               MOVE WS-AGE-DAYS TO WS-AGE-DAYS-ED
+               STRING ' (' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-AGE-DAYS-ED) DELIMITED BY SIZE
+                      'd old)' DELIMITED BY SIZE
+                 INTO WS-AGE-TEXT
+           END-IF
+          EXIT.
+
+      *    Keeps the row being removed in a one-slot recovery file
+      *    before the shift/rewrite below, so the single most common
+      *    mistake - deleting the wrong line - has a way back via
+      *    ACTION-UNDODELETE. OPEN OUTPUT on UNDO-FILE overwrites
+      *    whatever the previous delete left there, since only the
+      *    most recent delete is recoverable.
+       DELETE-ITEM SECTION.
+           PERFORM READ-TODOLIST-FROM-FILE
+           PERFORM FIND-TODO-ITEM-BY-ID
+           IF WS-MATCH-INDEX > 0
+               OPEN OUTPUT UNDO-FILE
+               WRITE UNDO-RECORD FROM TODO-ITEM(WS-MATCH-INDEX)
+               CLOSE UNDO-FILE
+               PERFORM VARYING COUNTER FROM WS-MATCH-INDEX BY 1 UNTIL
+                      COUNTER >= NUMBER-OF-TODOS
+                    MOVE TODO-ITEM(COUNTER + 1)
+                      TO TODO-ITEM(COUNTER)
+               END-PERFORM
+               SUBTRACT 1 FROM NUMBER-OF-TODOS GIVING NUMBER-OF-TODOS
+               OPEN OUTPUT TDLIST
+               MOVE 0 TO COUNTER
+               PERFORM NUMBER-OF-TODOS TIMES
+                   ADD 1 TO COUNTER
+                   WRITE TDLIST-FILE FROM TODO-ITEM(COUNTER)
+               END-PERFORM
+               CLOSE TDLIST
+           ELSE
+               SET RESULT-ERROR TO TRUE
+               MOVE 'No item with that id' TO RESULT-MESSAGE
+           END-IF
+          EXIT.
+
+      *    Restores the row DELETE-ITEM most recently set aside, then
+      *    clears UNDO-FILE so it can only be used once - a second
+      *    ACTION-UNDODELETE with nothing saved reports an error
+      *    instead of restoring the same row twice.
+       UNDO-DELETE SECTION.
+           OPEN INPUT UNDO-FILE
+           IF WS-UNDO-STATUS < 10
+               READ UNDO-FILE
+               IF WS-UNDO-STATUS < 10
+                   PERFORM READ-TODOLIST-FROM-FILE
+                   ADD 1 TO NUMBER-OF-TODOS
+                   MOVE UNDO-RECORD TO TODO-ITEM(NUMBER-OF-TODOS)
+                   CLOSE UNDO-FILE
+                   OPEN OUTPUT UNDO-FILE
+                   CLOSE UNDO-FILE
+                   OPEN OUTPUT TDLIST
+                   MOVE 0 TO COUNTER
+                   PERFORM NUMBER-OF-TODOS TIMES
+                       ADD 1 TO COUNTER
+                       WRITE TDLIST-FILE FROM TODO-ITEM(COUNTER)
+                   END-PERFORM
+                   CLOSE TDLIST
+               ELSE
+                   CLOSE UNDO-FILE
+                   SET RESULT-ERROR TO TRUE
+                   MOVE 'Nothing to undo' TO RESULT-MESSAGE
+               END-IF
+           ELSE
+               SET RESULT-ERROR TO TRUE
+               MOVE 'Nothing to undo' TO RESULT-MESSAGE
+           END-IF
+          EXIT.
+
+      *    ITEM-TO-DELETE also carries the target item for
+      *    ACTION-COMPLETE - it is simply "the item id this call
+      *    acts on", not only a delete target.
+       COMPLETE-ITEM SECTION.
+           PERFORM READ-TODOLIST-FROM-FILE
+           PERFORM FIND-TODO-ITEM-BY-ID
+           IF WS-MATCH-INDEX > 0
+               SET ITEM-COMPLETE (WS-MATCH-INDEX) TO TRUE
+               PERFORM STAMP-MODIFIED-TIMESTAMP
+               MOVE WS-TODAY
+                 TO ITEM-MODIFIED-DATE IN TODO-ITEM (WS-MATCH-INDEX)
+               MOVE WS-NOW-TIME
+                 TO ITEM-MODIFIED-TIME IN TODO-ITEM (WS-MATCH-INDEX)
+               OPEN OUTPUT TDLIST
+               MOVE 0 TO COUNTER
+               PERFORM NUMBER-OF-TODOS TIMES
+                   ADD 1 TO COUNTER
+                   WRITE TDLIST-FILE FROM TODO-ITEM(COUNTER)
+               END-PERFORM
+               CLOSE TDLIST
+           ELSE
+               SET RESULT-ERROR TO TRUE
+               MOVE 'No item with that id' TO RESULT-MESSAGE
+           END-IF
+          EXIT.
+
+      *    ACTION-EDIT overwrites TODO-ITEM(n)'s content in place and
+      *    rewrites the file the same way DELETE-ITEM/COMPLETE-ITEM
+      *    do, instead of the old delete-then-re-add workaround that
+      *    lost the item's id and position.
+       EDIT-ITEM SECTION.
+           PERFORM READ-TODOLIST-FROM-FILE
+           PERFORM FIND-TODO-ITEM-BY-ID
+           IF WS-MATCH-INDEX > 0
+               PERFORM STAMP-MODIFIED-TIMESTAMP
+               MOVE NEW-TODO-ITEM
+                 TO ITEM-CONTENT IN TODO-ITEM (WS-MATCH-INDEX)
+               MOVE WS-TODAY
+                 TO ITEM-MODIFIED-DATE IN TODO-ITEM (WS-MATCH-INDEX)
+               MOVE WS-NOW-TIME
+                 TO ITEM-MODIFIED-TIME IN TODO-ITEM (WS-MATCH-INDEX)
+               OPEN OUTPUT TDLIST
+               MOVE 0 TO COUNTER
+               PERFORM NUMBER-OF-TODOS TIMES
+                   ADD 1 TO COUNTER
+                   WRITE TDLIST-FILE FROM TODO-ITEM(COUNTER)
+               END-PERFORM
+               CLOSE TDLIST
+           ELSE
+               SET RESULT-ERROR TO TRUE
+               MOVE 'No item with that id' TO RESULT-MESSAGE
+           END-IF
+          EXIT.
+
+       STAMP-MODIFIED-TIMESTAMP SECTION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+          EXIT.
+
+      *    Locates the table entry whose ITEM-ID matches ITEM-TO-DELETE
+      *    (the item id passed in from TODOHANDLER) and leaves its
+      *    subscript in WS-MATCH-INDEX, or zero if no entry matches.
+      *    Used instead of treating ITEM-TO-DELETE as a table subscript
+      *    directly, since sorting the table for display means an
+      *    item's id and its table position are no longer the same.
+       FIND-TODO-ITEM-BY-ID SECTION.
+           MOVE 0 TO WS-MATCH-INDEX
+           PERFORM VARYING WS-SEARCH-INDEX FROM 1 BY 1
+                     UNTIL WS-SEARCH-INDEX > NUMBER-OF-TODOS
+               IF ITEM-ID IN TODO-ITEM (WS-SEARCH-INDEX)
+                    = ITEM-TO-DELETE
+                   MOVE WS-SEARCH-INDEX TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM
+          EXIT.
+
+      *    Rows written before ITEM-PRIORITY/ITEM-DUE-DATE existed read
+      *    back with those columns blank - a blank compares less than
+      *    any digit, so left unguarded such a row would sort to the
+      *    very top instead of the bottom. Defaults a blank priority/
+      *    due-date to the same worst-case sentinels ADD-NEW-TODO-ITEM
+      *    uses for "no preference"/"no due date" before the compare
+      *    below runs, so the ordinary priority/due-date comparison
+      *    handles those rows the same as any other.
+       NORMALIZE-SORT-KEYS SECTION.
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                     UNTIL COUNTER > NUMBER-OF-TODOS
+               IF ITEM-PRIORITY IN TODO-ITEM (COUNTER) NOT NUMERIC
+                   MOVE 9 TO ITEM-PRIORITY IN TODO-ITEM (COUNTER)
+               END-IF
+               IF ITEM-DUE-DATE IN TODO-ITEM (COUNTER) NOT NUMERIC
+                   MOVE '99999999'
+                     TO ITEM-DUE-DATE IN TODO-ITEM (COUNTER)
+               END-IF
+           END-PERFORM
+          EXIT.
+
+      *    Bubble-sorts the in-memory table by priority (ascending,
+      *    1 is most urgent), then by due date (ascending, undated
+      *    items carry the sentinel '99999999' and sort last).
+       SORT-TODOLIST SECTION.
+           PERFORM NORMALIZE-SORT-KEYS
+           IF NUMBER-OF-TODOS > 1
+               MOVE 'N' TO WS-SORT-SWAPPED
+               PERFORM UNTIL WS-SORT-DONE
+                   SET WS-SORT-DONE TO TRUE
+                   PERFORM VARYING COUNTER FROM 1 BY 1
+                             UNTIL COUNTER = NUMBER-OF-TODOS
+                       IF ITEM-PRIORITY IN TODO-ITEM (COUNTER) >
+                            ITEM-PRIORITY IN TODO-ITEM (COUNTER + 1)
+                         OR (ITEM-PRIORITY IN TODO-ITEM (COUNTER) =
+                               ITEM-PRIORITY IN TODO-ITEM (COUNTER + 1)
+                             AND ITEM-DUE-DATE IN TODO-ITEM (COUNTER) >
+                               ITEM-DUE-DATE IN TODO-ITEM (COUNTER + 1))
+                           MOVE TODO-ITEM (COUNTER) TO WS-SORT-HOLD
+                           MOVE TODO-ITEM (COUNTER + 1)
+                             TO TODO-ITEM (COUNTER)
+                           MOVE WS-SORT-HOLD TO TODO-ITEM (COUNTER + 1)
+                           MOVE 'N' TO WS-SORT-SWAPPED
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+          EXIT.
+
+      *    PARM-PAGE-SIZE/PARM-PAGE-NUMBER bound which items in the
+      *    (already filtered by keyword) result set get displayed -
+      *    WS-SHOWN-COUNT numbers the items that pass the keyword
+      *    filter, separately from COUNTER (the table subscript),
+      *    since paging has to apply to "the Nth matching item", not
+      *    "the Nth row in the table".
+       DISPLAY-TODOLIST SECTION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM SET-PAGE-BOUNDS
+           MOVE 0 TO WS-SHOWN-COUNT
+           DISPLAY "<ul>"
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                     UNTIL COUNTER > NUMBER-OF-TODOS
+               MOVE ITEM-ID IN TODO-ITEM (COUNTER)
+                 TO ITEM-ID IN WS-TDLIST
+               MOVE ITEM-STATUS IN TODO-ITEM (COUNTER)
+                 TO ITEM-STATUS IN WS-TDLIST
+               MOVE ITEM-PRIORITY IN TODO-ITEM (COUNTER)
+                 TO ITEM-PRIORITY IN WS-TDLIST
+               MOVE ITEM-DUE-DATE IN TODO-ITEM (COUNTER)
+                 TO ITEM-DUE-DATE IN WS-TDLIST
+               MOVE ITEM-CONTENT IN TODO-ITEM (COUNTER)
+                 TO ITEM-CONTENT IN WS-TDLIST
+               MOVE ITEM-CREATED-DATE IN TODO-ITEM (COUNTER)
+                 TO ITEM-CREATED-DATE IN WS-TDLIST
+               MOVE ITEM-CREATED-TIME IN TODO-ITEM (COUNTER)
+                 TO ITEM-CREATED-TIME IN WS-TDLIST
+               MOVE ITEM-MODIFIED-DATE IN TODO-ITEM (COUNTER)
+                 TO ITEM-MODIFIED-DATE IN WS-TDLIST
+               MOVE ITEM-MODIFIED-TIME IN TODO-ITEM (COUNTER)
+                 TO ITEM-MODIFIED-TIME IN WS-TDLIST
+               MOVE ITEM-ID IN TODO-ITEM (COUNTER) TO WS-POSITION
+               PERFORM CONTENT-MATCHES-KEYWORD
+               IF KEYWORD-FOUND
+                   ADD 1 TO WS-SHOWN-COUNT
+                   IF WS-SHOWN-COUNT NOT < WS-PAGE-START
+                        AND WS-SHOWN-COUNT NOT > WS-PAGE-END
+                       PERFORM DISPLAY-ITEM
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "</ul>"
+          EXIT.
+
+      *    A page size/number of zero means the caller did not send
+      *    paging fields at all (old browser-side code, or any other
+      *    action that shares TODO-PARMS) - default to page 1 of a
+      *    page large enough to hold the full 999-entry table, so
+      *    show/search behave exactly as before paging existed.
+       SET-PAGE-BOUNDS SECTION.
+           IF PARM-PAGE-SIZE = ZERO
+               MOVE 999 TO PARM-PAGE-SIZE
+           END-IF
+           IF PARM-PAGE-NUMBER = ZERO
+               MOVE 1 TO PARM-PAGE-NUMBER
+           END-IF
+           COMPUTE WS-PAGE-START =
+               (PARM-PAGE-NUMBER - 1) * PARM-PAGE-SIZE + 1
+           COMPUTE WS-PAGE-END = WS-PAGE-START + PARM-PAGE-SIZE - 1
+          EXIT.
+
+      *    ACTION-SEARCH reuses DISPLAY-TODOLIST with
+      *    PARM-SEARCH-KEYWORD set; this paragraph leaves
+      *    WS-KEYWORD-FOUND true for every item when the keyword is
+      *    blank (plain ACTION-SHOW), so the two actions share one
+      *    display loop with no separate code path.
+       CONTENT-MATCHES-KEYWORD SECTION.
+           MOVE 'N' TO WS-KEYWORD-FOUND
+           PERFORM VARYING WS-KEYWORD-LEN FROM 35 BY -1
+                     UNTIL WS-KEYWORD-LEN = 0
+                        OR PARM-SEARCH-KEYWORD (WS-KEYWORD-LEN:1)
+                             NOT = SPACE
+           END-PERFORM
+           IF WS-KEYWORD-LEN = 0
+               MOVE 'Y' TO WS-KEYWORD-FOUND
+           ELSE
+               COMPUTE WS-LAST-SCAN-POS = 36 - WS-KEYWORD-LEN
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                         UNTIL WS-SCAN-POS > WS-LAST-SCAN-POS
+                                OR KEYWORD-FOUND
+                   IF ITEM-CONTENT IN WS-TDLIST
+                        (WS-SCAN-POS:WS-KEYWORD-LEN)
+                          = PARM-SEARCH-KEYWORD (1:WS-KEYWORD-LEN)
+                       MOVE 'Y' TO WS-KEYWORD-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF
+          EXIT.
+
+      *    A list that has never had an item added yet has no TDLIST
+      *    file on disk - status 35 on the OPEN simply means "nothing
+      *    written so far", the same way GET-NEXT-ITEM-ID/ACQUIRE-LOCK/
+      *    UNDO-DELETE treat a missing counter/lock/undo file, rather
+      *    than a condition worth aborting the whole request over.
        READ-TODOLIST-FROM-FILE SECTION.
+             MOVE 'N' TO WS-EOF
              OPEN INPUT TDLIST
-             DISPLAY "<ul>"
-             PERFORM UNTIL WS-EOF='Y'
-                 READ TDLIST INTO WS-TDLIST
-                    AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END 
-                       MOVE NUMBER-OF-TODOS TO WS-POSITION
-                       PERFORM DISPLAY-ITEM
-                       ADD 1 TO NUMBER-OF-TODOS
-                       MOVE WS-TDLIST TO TODO-ITEM(NUMBER-OF-TODOS)
-                 END-READ
-             END-PERFORM
-             DISPLAY "</ul>"
-             CLOSE TDLIST
+             IF WS-TDLIST-STATUS NOT = 35
+                 PERFORM UNTIL WS-EOF='Y'
+                     READ TDLIST INTO WS-TDLIST
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                           ADD 1 TO NUMBER-OF-TODOS
+                           MOVE WS-TDLIST TO TODO-ITEM(NUMBER-OF-TODOS)
+                     END-READ
+                 END-PERFORM
+                 CLOSE TDLIST
+             END-IF
           EXIT.
 
        END PROGRAM TODOLISTE.
