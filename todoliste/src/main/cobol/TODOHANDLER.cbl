@@ -13,27 +13,45 @@
           01 CHUNK-OF-POST     PIC X(1024).
 
        WORKING-STORAGE SECTION.
-       01 IN-STATUS            PIC 9999.
+       01 IN-STATUS            PIC 99.
        01 NEWLINE              PIC X     VALUE X'0A'.
+       01 WS-ITEM-ID-NUM       PIC 9(05).
+       01 WS-BAD-CHAR-COUNT    PIC 9(02).
+       01 WS-PRIORITY-NUM      PIC 9(03).
        COPY todoactions.
+       COPY todoitem.
        COPY cgiutildata.
+       COPY todoparms.
 
        PROCEDURE DIVISION.
            PERFORM U01-PRINT-HEADER
            
            PERFORM U00-PARSE-WEBINPUT
 
+           MOVE SPACES TO TODO-PARMS
            PERFORM READ-TODOLIST-ACTION
+           PERFORM READ-LIST-NAME-PARAMETER
+           PERFORM READ-PAGING-PARAMETERS
 
            EVALUATE TRUE
            WHEN ACTION-ADD
              PERFORM ADD-TODOLIST-ENTRY
            WHEN ACTION-SHOW
              PERFORM SHOW-TODOLIST
+           WHEN ACTION-SEARCH
+             PERFORM SEARCH-TODOLIST
            WHEN ACTION-DELETE
              PERFORM DELETE-TODOLIST
            WHEN ACTION-DELETEITEM
              PERFORM DELETEITEM-TODOLIST
+           WHEN ACTION-COMPLETE
+             PERFORM COMPLETE-TODOLIST
+           WHEN ACTION-EDIT
+             PERFORM EDIT-TODOLIST-ENTRY
+           WHEN ACTION-UNDODELETE
+             PERFORM UNDODELETE-TODOLIST
+           WHEN ACTION-CLEARCOMPLETED
+             PERFORM CLEARCOMPLETED-TODOLIST
            WHEN OTHER
              DISPLAY "Action unbekannt: " TODO-ACTION
            END-EVALUATE
@@ -64,24 +82,205 @@
            PERFORM READ-PARAMETER-VALUE
            MOVE PARAMETER-VALUE TO TODO-ACTION
           EXIT.
+
+      *    "list" selects which named todo list this request works
+      *    against; blank means the original single shared list.
+      *    Rejects anything containing '/' or '.' rather than letting
+      *    it flow into a filename TODOLISTE builds on the other end.
+       READ-LIST-NAME-PARAMETER SECTION.
+           MOVE "list" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE SPACES TO PARM-LIST-NAME
+           IF PARAMETER-VALUE NOT = SPACES
+               MOVE PARAMETER-VALUE(1:20) TO PARM-LIST-NAME
+               MOVE 0 TO WS-BAD-CHAR-COUNT
+               INSPECT PARM-LIST-NAME TALLYING WS-BAD-CHAR-COUNT
+                 FOR ALL '/' ALL '.'
+               IF WS-BAD-CHAR-COUNT > 0
+                   MOVE SPACES TO PARM-LIST-NAME
+               END-IF
+           END-IF
+          EXIT.
+      *    "pagesize"/"page" bound a slice of ACTION-SHOW/ACTION-SEARCH
+      *    results; blank or non-numeric leaves the PARM field zero,
+      *    which TODOLISTE's SET-PAGE-BOUNDS treats as "no paging"
+      *    the same way a blank "list" field means the default list.
+       READ-PAGING-PARAMETERS SECTION.
+           MOVE "pagesize" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE 0 TO PARM-PAGE-SIZE
+           IF PARAMETER-VALUE(1:1) IS NUMERIC
+               MOVE FUNCTION NUMVAL(PARAMETER-VALUE) TO PARM-PAGE-SIZE
+           END-IF
+
+           MOVE "page" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE 0 TO PARM-PAGE-NUMBER
+           IF PARAMETER-VALUE(1:1) IS NUMERIC
+               MOVE FUNCTION NUMVAL(PARAMETER-VALUE)
+                 TO PARM-PAGE-NUMBER
+           END-IF
+          EXIT.
+
+      *    Content longer than NEW-TODO-ITEM (PIC X(35)) would silently
+      *    lose its tail in the MOVE below, so the raw, untruncated
+      *    CGI value is length-checked here before that MOVE happens -
+      *    TODOLISTE never sees more than 35 characters either way, so
+      *    it cannot tell a long value from a coincidentally short one.
+      *    A submitted priority above 9 is rejected the same way,
+      *    since PARM-PRIORITY (PIC 9(01)) would otherwise silently
+      *    truncate e.g. 15 down to 5 on the MOVE.
        ADD-TODOLIST-ENTRY SECTION.
+           SET RESULT-OK TO TRUE
+           MOVE SPACES TO RESULT-MESSAGE
+
            MOVE "content" TO PARAMETER-NAME
            PERFORM READ-PARAMETER-VALUE
-           CALL "TODOLISTE" USING TODO-ACTION
-                                  PARAMETER-VALUE
+           IF PARAMETER-VALUE(36:221) NOT = SPACES
+               SET RESULT-ERROR TO TRUE
+               MOVE 'Content too long - 35 characters max'
+                 TO RESULT-MESSAGE
+           ELSE
+               MOVE PARAMETER-VALUE TO NEW-TODO-ITEM
+
+               MOVE "priority" TO PARAMETER-NAME
+               PERFORM READ-PARAMETER-VALUE
+               MOVE 0 TO PARM-PRIORITY
+               IF PARAMETER-VALUE(1:1) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(PARAMETER-VALUE)
+                     TO WS-PRIORITY-NUM
+                   IF WS-PRIORITY-NUM > 9
+                       SET RESULT-ERROR TO TRUE
+                       MOVE 'Priority must be 1-9'
+                         TO RESULT-MESSAGE
+                   ELSE
+                       MOVE WS-PRIORITY-NUM TO PARM-PRIORITY
+                   END-IF
+               END-IF
+
+               IF NOT RESULT-ERROR
+                   MOVE "duedate" TO PARAMETER-NAME
+                   PERFORM READ-PARAMETER-VALUE
+                   MOVE SPACES TO PARM-DUE-DATE
+                   IF PARAMETER-VALUE(1:8) IS NUMERIC
+                       MOVE PARAMETER-VALUE(1:8) TO PARM-DUE-DATE
+                   END-IF
+
+                   CALL "TODOLISTE" USING TODO-ACTION
+                                          NEW-TODO-ITEM
+                                          ITEM-TO-DELETE
+                                          TODO-PARMS
+               END-IF
+           END-IF
+
+           IF RESULT-ERROR
+               DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+           END-IF
           EXIT.
        SHOW-TODOLIST SECTION.
-          CALL "TODOLISTE" USING TODO-ACTION
+          CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+           ITEM-TO-DELETE TODO-PARMS
           EXIT.
+       SEARCH-TODOLIST SECTION.
+          MOVE "keyword" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          MOVE PARAMETER-VALUE(1:35) TO PARM-SEARCH-KEYWORD
+          CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+           ITEM-TO-DELETE TODO-PARMS
+          EXIT.
+
        DELETE-TODOLIST SECTION.
-          CALL "TODOLISTE" USING TODO-ACTION
+          CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+           ITEM-TO-DELETE TODO-PARMS
+          IF RESULT-ERROR
+              DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+          END-IF
+          EXIT.
+
+       UNDODELETE-TODOLIST SECTION.
+          CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+           ITEM-TO-DELETE TODO-PARMS
+          IF RESULT-ERROR
+              DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+          END-IF
+          EXIT.
+
+      *    Distinct from DELETE-TODOLIST (which empties the whole
+      *    list) - this leaves pending items in place and only clears
+      *    the ones already marked complete.
+       CLEARCOMPLETED-TODOLIST SECTION.
+          CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+           ITEM-TO-DELETE TODO-PARMS
+          IF RESULT-ERROR
+              DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+          END-IF
           EXIT.
 
        DELETEITEM-TODOLIST SECTION.
           MOVE "delete" TO PARAMETER-NAME
           PERFORM READ-PARAMETER-VALUE
-          DISPLAY PARAMETER-VALUE UPON SYSERR
+          PERFORM PACK-ITEM-ID-PARAMETER
+          CALL "TODOLISTE" USING TODO-ACTION PARAMETER-VALUE
+           WS-ITEM-ID-NUM TODO-PARMS
+          IF RESULT-ERROR
+              DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+          END-IF
+          EXIT.
+
+       COMPLETE-TODOLIST SECTION.
+          MOVE "itemid" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          PERFORM PACK-ITEM-ID-PARAMETER
           CALL "TODOLISTE" USING TODO-ACTION PARAMETER-VALUE
-           PARAMETER-VALUE
+           WS-ITEM-ID-NUM TODO-PARMS
+          IF RESULT-ERROR
+              DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+          END-IF
+          EXIT.
+
+      *    Shares the oversize-content check ADD-TODOLIST-ENTRY uses,
+      *    then CALLs TODOLISTE the same way
+      *    DELETEITEM-TODOLIST/COMPLETE-TODOLIST do, with the target
+      *    item's id packed into ITEM-TO-DELETE's linkage slot - that
+      *    item is simply "the item id this call acts on" regardless
+      *    of which action is doing the acting.
+       EDIT-TODOLIST-ENTRY SECTION.
+           SET RESULT-OK TO TRUE
+           MOVE SPACES TO RESULT-MESSAGE
+
+           MOVE "itemid" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           PERFORM PACK-ITEM-ID-PARAMETER
+
+           MOVE "content" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           IF PARAMETER-VALUE(36:221) NOT = SPACES
+               SET RESULT-ERROR TO TRUE
+               MOVE 'Content too long - 35 characters max'
+                 TO RESULT-MESSAGE
+           ELSE
+               MOVE PARAMETER-VALUE TO NEW-TODO-ITEM
+               CALL "TODOLISTE" USING TODO-ACTION
+                                      NEW-TODO-ITEM
+                                      WS-ITEM-ID-NUM
+                                      TODO-PARMS
+           END-IF
+
+           IF RESULT-ERROR
+               DISPLAY "<p class='error'>" RESULT-MESSAGE "</p>"
+           END-IF
           EXIT.
+
+      *    PARAMETER-VALUE arrives as CGI text of whatever width the
+      *    browser sent ("7", not "00007"), and TODOLISTE's linkage
+      *    item for an item id is a fixed PIC 9(05) - pack it down to
+      *    that width here rather than letting TODOLISTE read raw,
+      *    variably-padded bytes as a number.
+       PACK-ITEM-ID-PARAMETER SECTION.
+           MOVE 0 TO WS-ITEM-ID-NUM
+           IF PARAMETER-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(PARAMETER-VALUE)
+                 TO WS-ITEM-ID-NUM
+           END-IF
+           EXIT.
        END PROGRAM TODOHANDLER.
